@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eod_report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-d-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DFile.
+       01 Customer.
+           COPY "custrec.cpy".
+       WORKING-STORAGE SECTION.
+       01 WTotals.
+           02 WCustCount PIC 9(5) VALUE 0.
+           02 WLoanTotal PIC 9(9) VALUE 0.
+           02 WBalanceTotal PIC 9(9) VALUE 0.
+           02 WDebtTotal PIC 9(9) VALUE 0.
+       01 WS-EOF-SW PIC X(1) VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 ws-d-status PIC X(2).
+       01 Dec PIC X(25).
+
+       PROCEDURE DIVISION.
+           MOVE ALL "*" TO Dec.
+      *> customers.txt may not exist yet - status 35 just means there
+      *> is nothing to summarize. Reading a file that failed to open
+      *> never reaches AT END, so the loop must be skipped outright.
+           OPEN INPUT DFile
+           IF ws-d-status NOT = "35"
+               PERFORM accumulateCustomer UNTIL WS-EOF
+               CLOSE DFile
+           END-IF.
+
+           PERFORM printSummary.
+       STOP RUN.
+
+      *> Reads DFile one record at a time, rolling every customer's
+      *> Loan, Balance and Debt into the day's running totals.
+       accumulateCustomer.
+           READ DFile
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WCustCount
+                   ADD Loan TO WLoanTotal
+                   ADD Balance TO WBalanceTotal
+                   ADD Debt TO WDebtTotal
+           END-READ.
+
+       printSummary.
+           DISPLAY Dec" END OF DAY SUMMARY "Dec
+           DISPLAY "Customers on file .......: "WCustCount
+           DISPLAY "Total loans outstanding ..: "WLoanTotal
+           DISPLAY "Total balances ...........: "WBalanceTotal
+           DISPLAY "Total debt ...............: "WDebtTotal.
+
+       END PROGRAM eod_report.
