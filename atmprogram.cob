@@ -4,23 +4,34 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT DFile ASSIGN TO "customers.txt"
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS IS SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-d-status.
+       SELECT TFile ASSIGN TO "transactions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-t-status.
        DATA DIVISION.
        FILE SECTION.
        FD DFile.
        01 Customer.
-           02 IDnum PIC 9(5).
-           02 spc PIC X(1).
-           02 Loan PIC 9(4).
-           02 CustName.
-               03 FName PIC X(15).
-               03 LName PIC X(15).
-           
-           02 Debt PIC 9(3).
-           02 Withdraw PIC 9(3).
-           02 Balance PIC 9(3).
-           02 ABalance PIC 9(3).
+           COPY "custrec.cpy".
+       FD TFile.
+       01 TRecord.
+           02 TIDnum PIC 9(5).
+           02 Tspc1 PIC X(1).
+           02 TAmount PIC 9(4).
+           02 Tspc2 PIC X(1).
+           02 TBalance PIC 9(4).
+           02 Tspc3 PIC X(1).
+           02 TDateAndTime.
+               03 TDate.
+                   04 TYear PIC 9(4).
+                   04 TMonth PIC 9(2).
+                   04 TDay PIC 9(2).
+               03 TTime.
+                   04 THour PIC 9(2).
+                   04 TMinute PIC 9(2).
+                   04 TSecond PIC 9(2).
        WORKING-STORAGE SECTION.
        01 WCustomer.
            02 WLoan PIC 9(4).
@@ -28,35 +39,160 @@
            02 WCustName.
                03 WFName PIC X(15).
                03 WLName PIC X(15).
-           
-           02 WDebt PIC 9(3).
-           02 WWithdraw PIC 9(3).
-           02 WBalance PIC 9(3).
+
+           02 WDebt PIC 9(4).
+           02 WWithdraw PIC 9(4).
+           02 WBalance PIC 9(4).
            02 WABalance PIC 9(3).
+           02 WInterestRate PIC 9V9(4).
+           02 WWithdrawLimit PIC 9(4).
+           02 WPin PIC 9(4).
+           02 WCustPin PIC 9(4).
+       01 WBalanceDisplay PIC $$,$$9.99.
+       01 WChoice PIC X(1).
+       01 WS-SWITCHES.
+           02 WS-EOF-SW PIC X(1) VALUE "N".
+               88 WS-EOF VALUE "Y".
+           02 WS-FOUND-SW PIC X(1) VALUE "N".
+               88 WS-FOUND VALUE "Y".
+       01 ws-d-status PIC X(2).
+       01 ws-t-status PIC X(2).
        01 Dec PIC X(25).
-       
+
+      *> Amortization-schedule working fields.
+       01 WSchedule.
+           02 WNumPayments PIC 9(3).
+           02 WPayAmount PIC 9(4)V99.
+           02 WPayNum PIC 9(3).
+           02 WRemaining PIC 9(4)V99.
+           02 WInterestAmt PIC 9(4)V99.
+           02 WPrincipal PIC 9(4)V99.
+
        PROCEDURE DIVISION.
            MOVE ALL "*" TO Dec.
                DISPLAY Dec" WELCOME "Dec.
-               DISPLAY "Amount to withdraw: "WITH NO ADVANCING 
-               ACCEPT WWithdraw.
-               IF WWithdraw < 301
-                   COMPUTE WBalance = WLoan - WWithdraw
-                   DISPLAY "Actual balance: "WBalance
-               ELSE
-                   DISPLAY "The max to withdraw is 300"
-               END-IF.
-
-
-           OPEN OUTPUT DFile
-               MOVE 00001 TO IDnum.
-               MOVE " " TO spc.
-               MOVE "Mike" TO FName.
-               MOVE "White" TO LName.
-               MOVE 1000 TO Loan.
-               MOVE WBalance TO Debt.
-               WRITE Customer
-               END-WRITE.
+               DISPLAY "Customer ID number: "WITH NO ADVANCING
+               ACCEPT WIDnum.
+
+           PERFORM findCustomer.
+
+           IF WS-FOUND
+               PERFORM checkPin UNTIL WPin = WCustPin
+               DISPLAY "W)ithdraw  S)chedule: "WITH NO ADVANCING
+               ACCEPT WChoice
+               EVALUATE WChoice
+                   WHEN "W"
+                   WHEN "w"
+                       PERFORM doWithdrawal
+                   WHEN "S"
+                   WHEN "s"
+                       PERFORM printSchedule
+                   WHEN OTHER
+                       DISPLAY "Not a valid choice"
+               END-EVALUATE
+           ELSE
+               DISPLAY "No customer on file for ID "WIDnum
+           END-IF.
+
            CLOSE DFile.
        STOP RUN.
+
+      *> customers.txt may not exist yet on a brand new install -
+      *> status 35 just means "no customer on file", not an error.
+      *> Reading a file that failed to open never reaches AT END, so
+      *> the loop has to be skipped outright rather than just relying
+      *> on WS-EOF.
+       findCustomer.
+           OPEN I-O DFile
+           IF ws-d-status NOT = "35"
+               PERFORM UNTIL WS-EOF OR WS-FOUND
+                   READ DFile
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF IDnum = WIDnum
+                               SET WS-FOUND TO TRUE
+                               MOVE Loan TO WLoan
+                               MOVE Debt TO WDebt
+                               MOVE Balance TO WBalance
+                               MOVE ABalance TO WABalance
+                               MOVE CustName TO WCustName
+                               MOVE InterestRate TO WInterestRate
+                               MOVE WithdrawLimit TO WWithdrawLimit
+                               MOVE PIN TO WCustPin
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      *> Gates the transaction menu the same way adc.cob's keyPass
+      *> gates data entry: keep asking until the PIN matches.
+       checkPin.
+           DISPLAY "PIN: "WITH NO ADVANCING
+           ACCEPT WPin.
+
+      *> WithdrawLimit is an independent per-customer cap (req 003) and
+      *> is not derived from the loan balance, so it can be larger
+      *> than WLoan - cap the withdrawal against both, or WBalance
+      *> (unsigned) would wrap instead of going negative.
+       doWithdrawal.
+           DISPLAY "Amount to withdraw: "WITH NO ADVANCING
+           ACCEPT WWithdraw
+           IF WWithdraw NOT > WWithdrawLimit AND WWithdraw NOT > WLoan
+               COMPUTE WBalance = WLoan - WWithdraw
+               MOVE WBalance TO WBalanceDisplay
+               DISPLAY "Actual balance: "WBalanceDisplay
+               COMPUTE WDebt = WLoan - WBalance
+               MOVE WBalance TO Balance
+               MOVE WWithdraw TO Withdraw
+               MOVE WDebt TO Debt
+               REWRITE Customer
+               PERFORM writeTransaction
+           ELSE
+               IF WWithdraw > WWithdrawLimit
+                   DISPLAY "The max to withdraw is "WWithdrawLimit
+               ELSE
+                   DISPLAY "Insufficient loan balance - available: "
+                       WLoan
+               END-IF
+           END-IF.
+
+      *> Appends a record of this withdrawal to the transaction
+      *> ledger so we keep an audit trail beyond the customer's
+      *> final Balance snapshot.
+       writeTransaction.
+           MOVE FUNCTION CURRENT-DATE TO TDateAndTime
+           MOVE WIDnum TO TIDnum
+           MOVE SPACE TO Tspc1
+           MOVE WWithdraw TO TAmount
+           MOVE SPACE TO Tspc2
+           MOVE WBalance TO TBalance
+           MOVE SPACE TO Tspc3
+           OPEN EXTEND TFile
+           IF ws-t-status = "35"
+               OPEN OUTPUT TFile
+           END-IF
+               WRITE TRecord
+               END-WRITE
+           CLOSE TFile.
+
+      *> Prints a simple amortization schedule for the customer's
+      *> Loan balance at the monthly rate stored on their record.
+       printSchedule.
+           DISPLAY "Number of payments: "WITH NO ADVANCING
+           ACCEPT WNumPayments
+           DISPLAY "Monthly payment amount: "WITH NO ADVANCING
+           ACCEPT WPayAmount
+           MOVE WLoan TO WRemaining
+           DISPLAY "PMT#   INTEREST   PRINCIPAL   REMAINING"
+           PERFORM amortizeStep
+               VARYING WPayNum FROM 1 BY 1
+               UNTIL WPayNum > WNumPayments.
+
+       amortizeStep.
+           COMPUTE WInterestAmt ROUNDED = WRemaining * WInterestRate
+           COMPUTE WPrincipal = WPayAmount - WInterestAmt
+           COMPUTE WRemaining = WRemaining - WPrincipal
+           DISPLAY WPayNum" "WInterestAmt" "WPrincipal" "WRemaining.
+
        END PROGRAM atm_program.
