@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cust_maint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-d-status.
+       SELECT NFile ASSIGN TO "customers.new"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DFile.
+       01 Customer.
+           COPY "custrec.cpy".
+       FD NFile.
+       01 NCustomer.
+           COPY "custrec.cpy".
+       WORKING-STORAGE SECTION.
+       01 WCustomer.
+           02 WIDnum PIC 9(5).
+           02 WLoan PIC 9(4).
+           02 WFName PIC X(15).
+           02 WLName PIC X(15).
+           02 WPin PIC 9(4).
+           02 WWithdrawLimit PIC 9(4).
+           02 WInterestRate PIC 9V9(4).
+           02 WBranchState PIC 9(5).
+       01 WChoice PIC X(1).
+       01 WS-SWITCHES.
+           02 WS-EOF-SW PIC X(1) VALUE "N".
+               88 WS-EOF VALUE "Y".
+           02 WS-FOUND-SW PIC X(1) VALUE "N".
+               88 WS-FOUND VALUE "Y".
+       01 ws-d-status PIC X(2).
+       01 Dec PIC X(25).
+
+       PROCEDURE DIVISION.
+           MOVE ALL "*" TO Dec.
+           DISPLAY Dec" CUSTOMER MAINTENANCE "Dec.
+           DISPLAY "A)dd  E)dit  D)elete: "WITH NO ADVANCING
+           ACCEPT WChoice.
+
+           DISPLAY "Customer ID number: "WITH NO ADVANCING
+           ACCEPT WIDnum.
+
+           PERFORM lookupCustomer.
+
+           EVALUATE WChoice
+               WHEN "A"
+               WHEN "a"
+                   IF WS-FOUND
+                       DISPLAY "Customer "WIDnum" already exists"
+                   ELSE
+                       PERFORM promptCustomerData
+                       PERFORM appendCustomer
+                   END-IF
+               WHEN "E"
+               WHEN "e"
+                   IF WS-FOUND
+                       PERFORM promptCustomerData
+                       PERFORM rewriteFile
+                   ELSE
+                       DISPLAY "No customer on file for ID "WIDnum
+                   END-IF
+               WHEN "D"
+               WHEN "d"
+                   IF WS-FOUND
+                       PERFORM rewriteFile
+                   ELSE
+                       DISPLAY "No customer on file for ID "WIDnum
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Not a valid choice"
+           END-EVALUATE.
+
+       STOP RUN.
+
+      *> Reads DFile looking for a Customer record matching WIDnum.
+      *> customers.txt does not exist yet before the very first Add,
+      *> so a status of 35 just means "no customer found", not an
+      *> error - reading an unopened file would hang forever instead
+      *> of hitting AT END, so the loop is skipped entirely.
+       lookupCustomer.
+           OPEN INPUT DFile
+           IF ws-d-status NOT = "35"
+               PERFORM UNTIL WS-EOF OR WS-FOUND
+                   READ DFile
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF IDnum OF Customer = WIDnum
+                               SET WS-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DFile
+           END-IF.
+
+       promptCustomerData.
+           DISPLAY "First name: "WITH NO ADVANCING
+           ACCEPT WFName
+           DISPLAY "Last name: "WITH NO ADVANCING
+           ACCEPT WLName
+           DISPLAY "Loan amount: "WITH NO ADVANCING
+           ACCEPT WLoan
+           DISPLAY "PIN: "WITH NO ADVANCING
+           ACCEPT WPin
+           DISPLAY "Daily withdrawal limit: "WITH NO ADVANCING
+           ACCEPT WWithdrawLimit
+           DISPLAY "Monthly interest rate (0.nnnn): "WITH NO ADVANCING
+           ACCEPT WInterestRate
+           DISPLAY "Branch/state code (statenames2.txt id): "
+               WITH NO ADVANCING
+           ACCEPT WBranchState.
+
+      *> Adds a brand new Customer record to the end of DFile. When
+      *> this is the very first customer, customers.txt does not
+      *> exist yet, so EXTEND fails with status 35 - fall back to
+      *> OPEN OUTPUT to create the file instead of aborting.
+       appendCustomer.
+           OPEN EXTEND DFile
+           IF ws-d-status = "35"
+               OPEN OUTPUT DFile
+           END-IF
+               MOVE SPACE TO Customer
+               MOVE WIDnum TO IDnum OF Customer
+               MOVE WLoan TO Loan OF Customer
+               MOVE WFName TO FName OF Customer
+               MOVE WLName TO LName OF Customer
+               MOVE 0 TO Debt OF Customer Withdraw OF Customer
+                   Balance OF Customer ABalance OF Customer
+               MOVE WPin TO PIN OF Customer
+               MOVE WWithdrawLimit TO WithdrawLimit OF Customer
+               MOVE WInterestRate TO InterestRate OF Customer
+               MOVE WBranchState TO BranchState OF Customer
+               WRITE Customer
+               END-WRITE
+           CLOSE DFile
+           DISPLAY "Customer "WIDnum" added".
+
+      *> Rewrites DFile, replacing (Edit) or dropping (Delete) the
+      *> record whose IDnum matches WIDnum. Every other record passes
+      *> through untouched.
+       rewriteFile.
+           OPEN INPUT DFile
+           OPEN OUTPUT NFile
+           SET WS-EOF-SW TO "N"
+           IF ws-d-status NOT = "35"
+               PERFORM UNTIL WS-EOF
+                   READ DFile
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF IDnum OF Customer = WIDnum
+                               IF WChoice = "E" OR WChoice = "e"
+                                   MOVE Customer TO NCustomer
+                                   MOVE WLoan TO Loan OF NCustomer
+                                   MOVE WFName TO FName OF NCustomer
+                                   MOVE WLName TO LName OF NCustomer
+                                   MOVE WPin TO PIN OF NCustomer
+                                   MOVE WWithdrawLimit
+                                       TO WithdrawLimit OF NCustomer
+                                   MOVE WInterestRate
+                                       TO InterestRate OF NCustomer
+                                   MOVE WBranchState
+                                       TO BranchState OF NCustomer
+                                   WRITE NCustomer
+                               END-IF
+                           ELSE
+                               MOVE Customer TO NCustomer
+                               WRITE NCustomer
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE DFile
+           CLOSE NFile.
+
+           OPEN INPUT NFile
+           OPEN OUTPUT DFile
+           SET WS-EOF-SW TO "N"
+           PERFORM UNTIL WS-EOF
+               READ NFile
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE NCustomer TO Customer
+                       WRITE Customer
+               END-READ
+           END-PERFORM
+           CLOSE NFile
+           CLOSE DFile
+           IF WChoice = "D" OR WChoice = "d"
+               DISPLAY "Customer "WIDnum" deleted"
+           ELSE
+               DISPLAY "Customer "WIDnum" updated"
+           END-IF.
+
+       END PROGRAM cust_maint.
