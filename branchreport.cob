@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. branch_report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-d-status.
+       SELECT SFile ASSIGN TO "statenames2.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-s-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DFile.
+       01 Customer.
+           COPY "custrec.cpy".
+       FD SFile.
+       01 BranchData.
+           02 idNum PIC 9(5).
+           02 sName PIC X(15).
+           02 cName PIC X(15).
+           02 OperID PIC 9(4).
+           02 RegionCode PIC X(5).
+       WORKING-STORAGE SECTION.
+       01 WBranchTotals.
+           02 WBranchCount PIC 9(5) VALUE 0.
+           02 WBranchLoanTotal PIC 9(9) VALUE 0.
+       01 WS-SWITCHES.
+           02 WS-SEOF-SW PIC X(1) VALUE "N".
+               88 WS-SEOF VALUE "Y".
+           02 WS-CEOF-SW PIC X(1) VALUE "N".
+               88 WS-CEOF VALUE "Y".
+       01 ws-d-status PIC X(2).
+       01 ws-s-status PIC X(2).
+       01 Dec PIC X(25).
+
+       PROCEDURE DIVISION.
+           MOVE ALL "*" TO Dec.
+           DISPLAY Dec" CUSTOMER DISTRIBUTION BY BRANCH "Dec.
+      *> statenames2.txt may not exist yet (adc.cob has never been
+      *> run) - status 35 just means there is nothing to report.
+      *> Reading a file that failed to open never reaches AT END, so
+      *> the loop must be skipped outright.
+           OPEN INPUT SFile
+           IF ws-s-status NOT = "35"
+               PERFORM printBranchLine UNTIL WS-SEOF
+               CLOSE SFile
+           END-IF.
+       STOP RUN.
+
+      *> For every branch/state entry on statenames2.txt, counts the
+      *> customers whose BranchState points at it and totals their
+      *> loan balances - the cross-reference the region hierarchy
+      *> (RegionCode, req 013) was heading toward.
+       printBranchLine.
+           READ SFile
+               AT END
+                   SET WS-SEOF TO TRUE
+               NOT AT END
+                   PERFORM countCustomersForBranch
+                   DISPLAY sName" "cName" - customers: "WBranchCount
+                       " loan total: "WBranchLoanTotal
+           END-READ.
+
+      *> customers.txt may not exist yet - status 35 just means zero
+      *> customers for every branch.
+       countCustomersForBranch.
+           MOVE 0 TO WBranchCount
+           MOVE 0 TO WBranchLoanTotal
+           MOVE "N" TO WS-CEOF-SW
+           OPEN INPUT DFile
+           IF ws-d-status NOT = "35"
+               PERFORM UNTIL WS-CEOF
+                   READ DFile
+                       AT END
+                           SET WS-CEOF TO TRUE
+                       NOT AT END
+                           IF BranchState OF Customer =
+                                   idNum OF BranchData
+                               ADD 1 TO WBranchCount
+                               ADD Loan OF Customer TO WBranchLoanTotal
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DFile
+           END-IF.
+
+       END PROGRAM branch_report.
