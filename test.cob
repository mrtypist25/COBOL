@@ -1,31 +1,124 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. bank_account.  
+       PROGRAM-ID. bank_account.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-d-status.
+       SELECT LFile ASSIGN TO "bank_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-l-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD DFile.
+       01 Customer.
+           COPY "custrec.cpy".
+       FD LFile.
+       01 LRecord.
+           02 LIDnum PIC 9(5).
+           02 Lspc1 PIC X(1).
+           02 LAmount PIC 9(4)V99.
+           02 Lspc2 PIC X(1).
+           02 LAvailable PIC 9(4)V99.
+           02 Lspc3 PIC X(1).
+           02 LDateAndTime.
+               03 LDate.
+                   04 LYear PIC 9(4).
+                   04 LMonth PIC 9(2).
+                   04 LDay PIC 9(2).
+               03 LTime.
+                   04 LHour PIC 9(2).
+                   04 LMinute PIC 9(2).
+                   04 LSecond PIC 9(2).
        WORKING-STORAGE SECTION.
-       01 Curr PIC $,$$9.99.
-       01 SCurr PIC $,$$9.99.
-       01 OAApproved PIC 9(4)V99 VALUE 1000.
-       01 AmountWithdraw PIC 999V99 VALUE 0.
-       01 AvailableAmount PIC 9(3)V99.
-       01 CurrentAmount PIC 999V99.
+       01 Curr PIC $$,$$9.99.
+       01 SCurr PIC $$,$$9.99.
+       01 OAApproved PIC 9(4)V99 VALUE 0.
+       01 WIDnum PIC 9(5).
+       01 AmountWithdraw PIC 9(4)V99 VALUE 0.
+       01 AvailableAmount PIC 9(4)V99.
+       01 CurrentAmount PIC 9(4)V99.
        01 Dec PIC X(20).
+       01 WS-SWITCHES.
+           02 WS-EOF-SW PIC X(1) VALUE "N".
+               88 WS-EOF VALUE "Y".
+           02 WS-FOUND-SW PIC X(1) VALUE "N".
+               88 WS-FOUND VALUE "Y".
+       01 ws-d-status PIC X(2).
+       01 ws-l-status PIC X(2).
        PROCEDURE DIVISION.
        MOVE ALL "*" TO Dec.
        DISPLAY Dec" WELCOME "Dec.
-       DISPLAY "Amount to withdraw: "WITH NO ADVANCING
-       ACCEPT AmountWithdraw
-       IF AmountWithdraw less than 101
-           COMPUTE AvailableAmount = OAApproved - 
-           AmountWithdraw
-           MOVE AmountWithdraw to Curr
-           MOVE AvailableAmount TO CurrentAmount
-           MOVE CurrentAmount TO SCurr
-           DISPLAY "Amount withdrawn: "Curr
-           DISPLAY "Money available: "SCurr
-       ELSE 
-           DISPLAY "ERROR: max to withdraw is 100"
+       DISPLAY "Customer/account ID number: "WITH NO ADVANCING
+       ACCEPT WIDnum.
+
+       PERFORM findCustomer.
+
+       IF WS-FOUND
+           DISPLAY "Amount to withdraw: "WITH NO ADVANCING
+           ACCEPT AmountWithdraw
+           IF AmountWithdraw NOT > OAApproved
+               COMPUTE AvailableAmount = OAApproved -
+               AmountWithdraw
+               MOVE AmountWithdraw to Curr
+               MOVE AvailableAmount TO CurrentAmount
+               MOVE CurrentAmount TO SCurr
+               DISPLAY "Amount withdrawn: "Curr
+               DISPLAY "Money available: "SCurr
+               PERFORM writeLedger
+           ELSE
+               DISPLAY "ERROR: max to withdraw is "OAApproved
+           END-IF
+       ELSE
+           DISPLAY "No customer on file for ID "WIDnum
        END-IF.
-       
+
        STOP RUN.
+
+      *> Looks up the account's real approved overdraft amount on
+      *> customers.txt instead of a placeholder baked into
+      *> WORKING-STORAGE - Loan doubles as the approved limit here.
+      *> customers.txt may not exist yet, in which case status 35
+      *> just means "no customer found" - reading a file that failed
+      *> to open never reaches AT END, so the loop must be skipped.
+       findCustomer.
+           OPEN INPUT DFile
+           IF ws-d-status NOT = "35"
+               PERFORM UNTIL WS-EOF OR WS-FOUND
+                   READ DFile
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF IDnum = WIDnum
+                               SET WS-FOUND TO TRUE
+                               MOVE Loan TO OAApproved
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DFile
+           END-IF.
+
+      *> Appends every withdrawal to bank_ledger.txt the same way
+      *> atm_program logs to transactions.txt, so a run leaves a
+      *> record behind instead of only a DISPLAY. EXTEND fails with
+      *> status 35 the first time, since the ledger does not exist
+      *> yet - fall back to OPEN OUTPUT to create it.
+       writeLedger.
+           MOVE FUNCTION CURRENT-DATE TO LDateAndTime
+           MOVE WIDnum TO LIDnum
+           MOVE SPACE TO Lspc1
+           MOVE AmountWithdraw TO LAmount
+           MOVE SPACE TO Lspc2
+           MOVE AvailableAmount TO LAvailable
+           MOVE SPACE TO Lspc3
+           OPEN EXTEND LFile
+           IF ws-l-status = "35"
+               OPEN OUTPUT LFile
+           END-IF
+               WRITE LRecord
+               END-WRITE
+           CLOSE LFile.
+
        END PROGRAM bank_account.
-       
\ No newline at end of file
