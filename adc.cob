@@ -13,9 +13,27 @@
        FILE-CONTROL.
        SELECT WorkFile ASSIGN TO "work.tmp".
        SELECT OrgFile ASSIGN TO "statenames.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-org-status.
        SELECT SortedFile ASSIGN TO "statenames2.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.       
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-sorted-status.
+       SELECT LogFile ASSIGN TO "keypass.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-log-status.
+       SELECT OperFile ASSIGN TO "operators.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-oper-status.
+       SELECT CkptFile ASSIGN TO "sort.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-ckpt-status.
+       SELECT NewOrgFile ASSIGN TO "neworg.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT NewSortedFile ASSIGN TO "newsorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OldSortedFile ASSIGN TO "statenames2.old.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT MergeWork ASSIGN TO "merge.tmp".
        DATA DIVISION.
        *> defining layout for the file.
        FILE SECTION.
@@ -24,66 +42,472 @@
            02 idNum PIC 9(5).
            02 sName PIC X(15).
            02 cName PIC X(15).
+           02 OperID PIC 9(4).
+           02 RegionCode PIC X(5).
        FD SortedFile.
        01 SStateData.
            02 SidNum PIC 9(5).
            02 SsName PIC X(15).
            02 ScName PIC X(15).
+           02 SOperID PIC 9(4).
+           02 SRegionCode PIC X(5).
        SD WorkFile.
        01 WStateData.
            02 WidNum PIC 9(5).
            02 WsName PIC X(15).
            02 WcName PIC X(15).
+           02 WOperID PIC 9(4).
+           02 WRegionCode PIC X(5).
+       FD OperFile.
+       01 OperRecord.
+           02 OperOperID PIC 9(4).
+           02 Ospc PIC X(1).
+           02 OperCode PIC 9(4).
+       FD CkptFile.
+       01 CkptRecord.
+           02 CkptCount PIC 9(9).
+       FD NewOrgFile.
+       01 NewOrgData.
+           02 NidNum PIC 9(5).
+           02 NsName PIC X(15).
+           02 NcName PIC X(15).
+           02 NOperID PIC 9(4).
+           02 NRegionCode PIC X(5).
+       FD NewSortedFile.
+       01 NewSortedData.
+           02 NNidNum PIC 9(5).
+           02 NNsName PIC X(15).
+           02 NNcName PIC X(15).
+           02 NNOperID PIC 9(4).
+           02 NNRegionCode PIC X(5).
+       FD OldSortedFile.
+       01 OldSortedData.
+           02 OidNum PIC 9(5).
+           02 OsName PIC X(15).
+           02 OcName PIC X(15).
+           02 OOperID PIC 9(4).
+           02 ORegionCode PIC X(5).
+       SD MergeWork.
+       01 MStateData.
+           02 MidNum PIC 9(5).
+           02 MsName PIC X(15).
+           02 McName PIC X(15).
+           02 MOperID PIC 9(4).
+           02 MRegionCode PIC X(5).
+       FD LogFile.
+       01 LogRecord.
+           02 LDateAndTime.
+               03 LDate.
+                   04 LYear PIC 9(4).
+                   04 LMonth PIC 9(2).
+                   04 LDay PIC 9(2).
+               03 LTime.
+                   04 LHour PIC 9(2).
+                   04 LMinut PIC 9(2).
+                   04 LSeconds PIC 9(2).
+           02 Lspc PIC X(1).
+           02 LAttempt PIC 9(2).
        WORKING-STORAGE SECTION.
        01 ws-StateData.
            02 ws-idNum PIC 9(5).
-           02 ws-sName PIC X(15).
-           02 ws-cName PIC X(15).
+           02 ws-sName PIC X(15) VALUE SPACES.
+           02 ws-cName PIC X(15) VALUE SPACES.
+           02 ws-RegionCode PIC X(5) VALUE SPACES.
        01 secretKey PIC 9(4).
-       
+
        01 ws-dateAndTime.
            02 ws-date.
+               03 ws-year PIC 9(4).
                03 ws-month PIC 9(2).
                03 ws-day PIC 9(2).
-               03 ws-year PIC 9(4).
            02 ws-time.
                03 ws-hour PIC 9(2).
                03 ws-minut PIC 9(2).
                03 ws-seconds PIC 9(2).
 
+       01 ws-key-switches.
+           02 ws-attempts PIC 9(2) VALUE 0.
+           02 ws-max-attempts PIC 9(2) VALUE 3.
+           02 ws-locked-sw PIC X(1) VALUE "N".
+               88 ws-locked-out VALUE "Y".
+           02 ws-key-ok-sw PIC X(1) VALUE "N".
+               88 ws-key-ok VALUE "Y".
+           02 ws-oper-eof-sw PIC X(1) VALUE "N".
+               88 ws-oper-eof VALUE "Y".
+           02 ws-dup-sw PIC X(1) VALUE "N".
+               88 ws-dup-found VALUE "Y".
+           02 ws-dup-eof-sw PIC X(1) VALUE "N".
+               88 ws-dup-eof VALUE "Y".
+
+       01 ws-matched-operator PIC 9(4) VALUE 0.
+       01 ws-org-status PIC X(2).
+       01 ws-write-status PIC X(2).
+       01 ws-log-status PIC X(2).
+       01 ws-oper-status PIC X(2).
+       01 ws-run-mode PIC 9(1).
+
+       01 ws-sorted-status PIC X(2).
+       01 ws-sorted-eof-sw PIC X(1) VALUE "N".
+           88 ws-sorted-eof VALUE "Y".
+       01 ws-prev-state PIC X(15) VALUE SPACES.
+       01 ws-city-count PIC 9(5) VALUE 0.
+
+       01 ws-ckpt-status PIC X(2).
+       01 ws-processed-count PIC 9(9) VALUE 0.
+       01 ws-org-line-count PIC 9(9) VALUE 0.
+       01 ws-org-eof-sw PIC X(1) VALUE "N".
+           88 ws-org-eof VALUE "Y".
+
        PROCEDURE DIVISION.
-       PERFORM keyPass UNTIL secretKey = 1357
-       *> Data is appended in the file           
-       PERFORM updateCustFile
-       *> Sorting file
-       PERFORM sortAfile
+       DISPLAY "Run mode - 1)Collect and sort  2)Collect only "
+           "3)Sort only: "WITH NO ADVANCING
+       ACCEPT ws-run-mode
+       EVALUATE ws-run-mode
+           WHEN 1
+               PERFORM keyPass UNTIL ws-key-ok OR ws-locked-out
+               IF ws-locked-out
+                   DISPLAY "Too many failed attempts - program locked"
+               ELSE
+                   *> Data is appended in the file
+                   PERFORM updateCustFile
+                   *> Only sort if the collection step actually
+                   *> checkpointed a good write - a restart can rerun
+                   *> just the sort against what is already on file.
+                   *> ws-write-status is captured right after the
+                   *> WRITE, before CLOSE overwrites ws-org-status.
+                   IF ws-write-status = "00"
+                       PERFORM runSortStep
+                   ELSE
+                       DISPLAY "Collection step failed (status "
+                           ws-write-status") - sort not run"
+                   END-IF
+               END-IF
+           WHEN 2
+               PERFORM keyPass UNTIL ws-key-ok OR ws-locked-out
+               IF ws-locked-out
+                   DISPLAY "Too many failed attempts - program locked"
+               ELSE
+                   PERFORM updateCustFile
+               END-IF
+           WHEN 3
+               *> Rerunning the sort alone needs no secret code -
+               *> no new data is being keyed in.
+               PERFORM runSortStep
+           WHEN OTHER
+               DISPLAY "Not a valid run mode"
+       END-EVALUATE
 
        STOP RUN.
-       *>Setting a key code to get acces to database
-       keyPass.       
+      *>Checking the code against the authorized-operator file
+       keyPass.
        DISPLAY"Enter your secret code: "WITH NO ADVANCING
-       ACCEPT secretKey.
+       ACCEPT secretKey
+       PERFORM lookupOperator
+       IF NOT ws-key-ok
+           ADD 1 TO ws-attempts
+           PERFORM logFailedAttempt
+           IF ws-attempts >= ws-max-attempts
+               SET ws-locked-out TO TRUE
+           END-IF
+       END-IF.
+
+      *> Matches the entered code against operators.txt (operator id
+      *> + code) instead of a single shared literal, so we know who
+      *> actually keyed a record. Nothing seeds operators.txt, so a
+      *> missing file (status 35) has to just fail the login instead
+      *> of aborting the program - reading a file that failed to open
+      *> never reaches AT END, so the loop must be skipped outright.
+       lookupOperator.
+           MOVE "N" TO ws-oper-eof-sw
+           OPEN INPUT OperFile
+           IF ws-oper-status NOT = "35"
+               PERFORM UNTIL ws-oper-eof OR ws-key-ok
+                   READ OperFile
+                       AT END
+                           SET ws-oper-eof TO TRUE
+                       NOT AT END
+                           IF OperCode = secretKey
+                               SET ws-key-ok TO TRUE
+                               MOVE OperOperID TO ws-matched-operator
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OperFile
+           END-IF.
+
+      *> Records every wrong secret code so a brute-force attempt
+      *> against the data-entry key does not go unnoticed. keypass.log
+      *> does not exist yet on a fresh install - EXTEND fails with
+      *> status 35, so fall back to OPEN OUTPUT to create it.
+       logFailedAttempt.
+           MOVE FUNCTION CURRENT-DATE TO ws-dateAndTime
+           MOVE ws-dateAndTime TO LDateAndTime
+           MOVE SPACE TO Lspc
+           MOVE ws-attempts TO LAttempt
+           OPEN EXTEND LogFile
+           IF ws-log-status = "35"
+               OPEN OUTPUT LogFile
+           END-IF
+               WRITE LogRecord
+               END-WRITE
+           CLOSE LogFile.
 
 
+      *> The state/city/region are staged into ws-StateData before the
+      *> duplicate-id scan runs, because checkDuplicateId's READ
+      *> OrgFile reuses this same StateData record area to walk the
+      *> file and leaves it holding whatever the last record on file
+      *> was - moving the typed values back in afterward (below)
+      *> keeps the new record from silently inheriting old data.
        updateCustFile.
-           display"ID number: "WITH NO ADVANCING 
-               ACCEPT idNum
+           PERFORM promptIdNum UNTIL idNum NOT = 0
+           MOVE idNum TO ws-idNum
+           PERFORM promptStateName UNTIL ws-sName NOT = SPACES
+           PERFORM promptCityName UNTIL ws-cName NOT = SPACES
+           PERFORM promptRegionCode UNTIL ws-RegionCode NOT = SPACES
 
-           DISPLAY"State name: "WITH NO ADVANCING 
-               ACCEPT sName
-           
-           DISPLAY"City name: "WITH NO ADVANCING 
-               ACCEPT cName
+           PERFORM checkDuplicateId
+           PERFORM rejectDuplicateId UNTIL NOT ws-dup-found
 
-           MOVE FUNCTION CURRENT-DATE TO ws-dateAndTime
+           MOVE ws-idNum TO idNum
+           MOVE ws-sName TO sName
+           MOVE ws-cName TO cName
+           MOVE ws-RegionCode TO RegionCode
+           MOVE ws-matched-operator TO OperID
 
+      *> statenames.txt may not exist yet on a fresh install - EXTEND
+      *> fails with status 35, so fall back to OPEN OUTPUT to create
+      *> it. ws-write-status is captured right after the WRITE,
+      *> before CLOSE can overwrite ws-org-status with its own result.
            OPEN EXTEND OrgFile
+           IF ws-org-status = "35"
+               OPEN OUTPUT OrgFile
+           END-IF
                WRITE StateData
                END-WRITE
+           MOVE ws-org-status TO ws-write-status
            CLOSE OrgFile.
-       
+
+      *> idNum is numeric-edited so a non-numeric key just leaves it
+      *> zero - re-prompt until an actual id has been entered.
+       promptIdNum.
+           display"ID number: "WITH NO ADVANCING
+               ACCEPT idNum.
+
+       promptStateName.
+           DISPLAY"State name: "WITH NO ADVANCING
+               ACCEPT ws-sName.
+
+       promptCityName.
+           DISPLAY"City name: "WITH NO ADVANCING
+               ACCEPT ws-cName.
+
+      *> Region/branch code above the city - lets city-level entries
+      *> eventually roll up into branch- or region-level reporting.
+       promptRegionCode.
+           DISPLAY"Region/branch code: "WITH NO ADVANCING
+               ACCEPT ws-RegionCode.
+
+      *> Scans statenames.txt for ws-idNum so the same id can't be
+      *> appended twice. Reading OrgFile reuses the StateData record
+      *> area, which is why the id being checked is kept in ws-idNum.
+      *> statenames.txt may not exist yet - status 35 just means there
+      *> is nothing on file yet, so no duplicate is possible. Reading
+      *> a file that failed to open never reaches AT END, so the loop
+      *> must be skipped outright.
+       checkDuplicateId.
+           MOVE "N" TO ws-dup-sw
+           MOVE "N" TO ws-dup-eof-sw
+           OPEN INPUT OrgFile
+           IF ws-org-status NOT = "35"
+               PERFORM UNTIL ws-dup-eof OR ws-dup-found
+                   READ OrgFile
+                       AT END
+                           SET ws-dup-eof TO TRUE
+                       NOT AT END
+                           IF idNum = ws-idNum
+                               SET ws-dup-found TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OrgFile
+           END-IF.
+
+       rejectDuplicateId.
+           DISPLAY "ID "ws-idNum" is already on file"
+           MOVE 0 TO idNum
+           PERFORM promptIdNum UNTIL idNum NOT = 0
+           MOVE idNum TO ws-idNum
+           PERFORM checkDuplicateId.
+
+      *> Runs the sort (full the first time, an incremental merge
+      *> after that) and then the state-volume report off its output.
+      *> statenames.txt may not exist yet (mode 3 run before any data
+      *> has ever been collected) - countOrgRecords' read loop would
+      *> hang forever against a file that failed to open, so check
+      *> ws-org-status up front and skip the sort entirely if there is
+      *> nothing on file yet, the same way checkDuplicateId and
+      *> lookupOperator treat a missing file elsewhere in this program.
+       runSortStep.
+           PERFORM readCheckpoint
+           IF ws-processed-count = 0
+               OPEN INPUT OrgFile
+               IF ws-org-status = "35"
+                   CLOSE OrgFile
+                   DISPLAY "No records collected yet - nothing to sort"
+               ELSE
+                   CLOSE OrgFile
+                   PERFORM sortAfile
+                   PERFORM countOrgRecords
+                   MOVE ws-org-line-count TO ws-processed-count
+               END-IF
+           ELSE
+               PERFORM mergeNewRecords
+           END-IF
+           PERFORM writeCheckpoint
+           PERFORM cityCountReport.
+
+      *> Keyed on state name first, with idNum only as a tiebreaker,
+      *> so statenames2.txt groups by state instead of by raw id.
+      *> Only used the first time through - after that, sortAfile's
+      *> output becomes the base that mergeNewRecords merges against.
        sortAfile.
-       SORT WorkFile ON ASCENDING KEY idNum
+       SORT WorkFile ON ASCENDING KEY sName
+           ON ASCENDING KEY idNum
            USING OrgFile
            GIVING SortedFile.
+
+      *> Merges only the records appended since the last checkpoint
+      *> into the already-sorted statenames2.txt, instead of
+      *> resorting the whole of statenames.txt again.
+       mergeNewRecords.
+           PERFORM copySortedToOld
+           PERFORM extractNewRecords
+           SORT WorkFile ON ASCENDING KEY sName
+               ON ASCENDING KEY idNum
+               USING NewOrgFile
+               GIVING NewSortedFile
+           MERGE MergeWork ON ASCENDING KEY sName
+               ON ASCENDING KEY idNum
+               USING OldSortedFile NewSortedFile
+               GIVING SortedFile.
+
+      *> Preserves the current statenames2.txt so it can still be
+      *> read as a MERGE input after SortedFile is reopened OUTPUT.
+       copySortedToOld.
+           MOVE "N" TO ws-sorted-eof-sw
+           OPEN INPUT SortedFile
+           OPEN OUTPUT OldSortedFile
+           PERFORM UNTIL ws-sorted-eof
+               READ SortedFile
+                   AT END
+                       SET ws-sorted-eof TO TRUE
+                   NOT AT END
+                       MOVE SStateData TO OldSortedData
+                       WRITE OldSortedData
+               END-READ
+           END-PERFORM
+           CLOSE SortedFile
+           CLOSE OldSortedFile.
+
+      *> Copies out only the statenames.txt records written since
+      *> the last checkpoint.
+       extractNewRecords.
+           MOVE 0 TO ws-org-line-count
+           MOVE "N" TO ws-org-eof-sw
+           OPEN INPUT OrgFile
+           OPEN OUTPUT NewOrgFile
+           PERFORM UNTIL ws-org-eof
+               READ OrgFile
+                   AT END
+                       SET ws-org-eof TO TRUE
+                   NOT AT END
+                       ADD 1 TO ws-org-line-count
+                       IF ws-org-line-count > ws-processed-count
+                           MOVE StateData TO NewOrgData
+                           WRITE NewOrgData
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE OrgFile
+           CLOSE NewOrgFile.
+
+      *> Counts the records currently in statenames.txt, used to
+      *> seed the checkpoint the first time a full sort is done.
+       countOrgRecords.
+           MOVE 0 TO ws-org-line-count
+           MOVE "N" TO ws-org-eof-sw
+           OPEN INPUT OrgFile
+           PERFORM UNTIL ws-org-eof
+               READ OrgFile
+                   AT END
+                       SET ws-org-eof TO TRUE
+                   NOT AT END
+                       ADD 1 TO ws-org-line-count
+               END-READ
+           END-PERFORM
+           CLOSE OrgFile.
+
+      *> sort.ckpt holds the count of statenames.txt records already
+      *> folded into statenames2.txt. Missing file means first run.
+       readCheckpoint.
+           OPEN INPUT CkptFile
+           IF ws-ckpt-status = "35"
+               MOVE 0 TO ws-processed-count
+           ELSE
+               READ CkptFile
+                   AT END
+                       MOVE 0 TO ws-processed-count
+                   NOT AT END
+                       MOVE CkptCount TO ws-processed-count
+               END-READ
+               CLOSE CkptFile
+           END-IF.
+
+       writeCheckpoint.
+           MOVE ws-org-line-count TO CkptCount
+           OPEN OUTPUT CkptFile
+               WRITE CkptRecord
+           CLOSE CkptFile.
+
+      *> Control-break report on state name - a count of cities
+      *> entered per state out of the sorted file. statenames2.txt may
+      *> not exist yet if there was nothing to sort - status 35 just
+      *> means there is nothing to report, and reading a file that
+      *> failed to open never reaches AT END, so the loop must be
+      *> skipped outright.
+       cityCountReport.
+           MOVE SPACES TO ws-prev-state
+           MOVE 0 TO ws-city-count
+           MOVE "N" TO ws-sorted-eof-sw
+           DISPLAY "STATE VOLUME REPORT"
+           OPEN INPUT SortedFile
+           IF ws-sorted-status NOT = "35"
+               PERFORM UNTIL ws-sorted-eof
+                   READ SortedFile
+                       AT END
+                           SET ws-sorted-eof TO TRUE
+                       NOT AT END
+                           PERFORM processSortedRecord
+                   END-READ
+               END-PERFORM
+               IF ws-prev-state NOT = SPACES
+                   PERFORM printStateCount
+               END-IF
+               CLOSE SortedFile
+           END-IF.
+
+       processSortedRecord.
+           IF SsName NOT = ws-prev-state
+               IF ws-prev-state NOT = SPACES
+                   PERFORM printStateCount
+               END-IF
+               MOVE SsName TO ws-prev-state
+               MOVE 0 TO ws-city-count
+           END-IF
+           ADD 1 TO ws-city-count.
+
+       printStateCount.
+           DISPLAY "State "ws-prev-state" - cities entered: "
+               ws-city-count.
        
\ No newline at end of file
