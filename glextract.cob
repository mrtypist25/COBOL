@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gl_extract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-d-status.
+       SELECT GLFile ASSIGN TO "gl_extract.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DFile.
+       01 Customer.
+           COPY "custrec.cpy".
+       FD GLFile.
+       01 GLRecord PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW PIC X(1) VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 ws-d-status PIC X(2).
+       01 WGLLine.
+           02 WGLIDnum PIC 9(5).
+           02 FILLER PIC X(1) VALUE ",".
+           02 WGLName PIC X(31).
+           02 FILLER PIC X(1) VALUE ",".
+           02 WGLLoan PIC 9(4).
+           02 FILLER PIC X(1) VALUE ",".
+           02 WGLDebt PIC 9(4).
+
+       PROCEDURE DIVISION.
+      *> customers.txt may not exist yet - status 35 just means there
+      *> is nothing to extract. Reading a file that failed to open
+      *> never reaches AT END, so the loop must be skipped outright.
+           OPEN INPUT DFile
+           OPEN OUTPUT GLFile
+           IF ws-d-status NOT = "35"
+               PERFORM writeGLRecord UNTIL WS-EOF
+               CLOSE DFile
+           END-IF
+           CLOSE GLFile.
+       STOP RUN.
+
+      *> One comma-delimited line per customer: account id, name,
+      *> loan balance, debt - the layout the GL import expects.
+      *> FName/LName are space-padded PIC X(15) - DELIMITED BY SPACE
+      *> trims the padding instead of stringing it into the name.
+       writeGLRecord.
+           READ DFile
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   MOVE IDnum TO WGLIDnum
+                   MOVE SPACES TO WGLName
+                   STRING FName DELIMITED BY SPACE
+                       " " DELIMITED BY SIZE
+                       LName DELIMITED BY SPACE
+                       INTO WGLName
+                   MOVE Loan TO WGLLoan
+                   MOVE Debt TO WGLDebt
+                   MOVE WGLLine TO GLRecord
+                   WRITE GLRecord
+           END-READ.
+
+       END PROGRAM gl_extract.
