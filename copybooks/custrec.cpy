@@ -0,0 +1,18 @@
+      *> Shared Customer record layout for customers.txt.
+      *> Included by every program that reads or writes the file so
+      *> the layout only has to be changed in one place.
+           02 IDnum PIC 9(5).
+           02 spc PIC X(1).
+           02 Loan PIC 9(4).
+           02 CustName.
+               03 FName PIC X(15).
+               03 LName PIC X(15).
+
+           02 Debt PIC 9(4).
+           02 Withdraw PIC 9(4).
+           02 Balance PIC 9(4).
+           02 ABalance PIC 9(3).
+           02 PIN PIC 9(4).
+           02 WithdrawLimit PIC 9(4).
+           02 InterestRate PIC 9V9(4).
+           02 BranchState PIC 9(5).
